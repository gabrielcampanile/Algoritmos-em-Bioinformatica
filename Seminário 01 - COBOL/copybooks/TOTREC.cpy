@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------*
+      *  TOTREC     -  LINHA DO RELATORIO DE TOTAIS DE CONTROLE    *
+      *               (TOTAIS), GRAVADO AO FINAL DO RUN PARA QUE A *
+      *               OPERACAO CONFIRA O BALANCEAMENTO DO LOTE:    *
+      *               QUANTIDADES LIDAS, VALIDAS, REJEITADAS,      *
+      *               ALERTAS DE LIMIAR E FAIXA DE VARIAVEL-        *
+      *               NUMERICA PROCESSADA.                         *
+      *-----------------------------------------------------------*
+       01  TOT-REC.
+           05  TOT-ROTULO              PIC X(30).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  TOT-VALOR               PIC ZZZZZZ9.
