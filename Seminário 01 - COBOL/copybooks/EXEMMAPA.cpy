@@ -0,0 +1,38 @@
+      *-----------------------------------------------------------*
+      *  EXEMMAPA   -  MAPA SIMBOLICO GERADO PELA MONTAGEM BMS DO  *
+      *               MAPSET EXEMMAPA / MAPA MAPA01 (VER O FONTE   *
+      *               ASSEMBLER EM CICS/EXEMMAPA.BMS). COPIADO NA  *
+      *               WORKING-STORAGE DO PROGRAMA EXEMMNT.         *
+      *-----------------------------------------------------------*
+       01  MAPA01I.
+           05  FILLER                  PIC X(12).
+           05  NUMFL                   PIC S9(4)   COMP.
+           05  NUMFF                   PIC X.
+           05  FILLER REDEFINES NUMFF.
+               10  NUMFA               PIC X.
+           05  NUMFI                   PIC 9(07).
+           05  VNUFL                   PIC S9(4)   COMP.
+           05  VNUFF                   PIC X.
+           05  FILLER REDEFINES VNUFF.
+               10  VNUFA               PIC X.
+           05  VNUFI                   PIC 9(05).
+           05  VTXFL                   PIC S9(4)   COMP.
+           05  VTXFF                   PIC X.
+           05  FILLER REDEFINES VTXFF.
+               10  VTXFA               PIC X.
+           05  VTXFI                   PIC X(10).
+           05  MSGFL                   PIC S9(4)   COMP.
+           05  MSGFF                   PIC X.
+           05  FILLER REDEFINES MSGFF.
+               10  MSGFA               PIC X.
+           05  MSGFI                   PIC X(40).
+       01  MAPA01O REDEFINES MAPA01I.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(03).
+           05  NUMFO                   PIC 9(07).
+           05  FILLER                  PIC X(03).
+           05  VNUFO                   PIC 9(05).
+           05  FILLER                  PIC X(03).
+           05  VTXFO                   PIC X(10).
+           05  FILLER                  PIC X(03).
+           05  MSGFO                   PIC X(40).
