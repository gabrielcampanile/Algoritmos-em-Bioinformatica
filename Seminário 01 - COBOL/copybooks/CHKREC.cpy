@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------*
+      *  CHKREC     -  REGISTRO DE CHECKPOINT DE EXEMPLO-LOOP      *
+      *               GRAVADO A CADA ITERACAO COM O NUMERO DO      *
+      *               REGISTRO DE ENTRADA EM PROCESSAMENTO E O     *
+      *               ULTIMO VALOR DE CONTADOR CONCLUIDO, PARA QUE *
+      *               UM RESTART RETOME DO MESMO REGISTRO E DA     *
+      *               MESMA ITERACAO EM VEZ DE VOLTAR DO INICIO.   *
+      *-----------------------------------------------------------*
+       01  CHK-REC.
+           05  CHK-NUM-REGISTRO        PIC 9(07).
+           05  CHK-CONTADOR            PIC 9(02).
