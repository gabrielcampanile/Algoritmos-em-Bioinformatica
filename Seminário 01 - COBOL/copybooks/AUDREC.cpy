@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------*
+      *  AUDREC     -  REGISTRO DE TRILHA DE AUDITORIA GRAVADO     *
+      *               SEMPRE QUE VARIAVEL-NUMERICA SUPERA O        *
+      *               LIMIAR DE ALERTA (WS-LIMIAR-ALERTA). ARQUIVO *
+      *               PERMANENTE, NUNCA SOBRESCRITO ENTRE RUNS.    *
+      *-----------------------------------------------------------*
+       01  AUD-REC.
+           05  AUD-DATA-EXECUCAO       PIC X(10).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  AUD-HORA-EXECUCAO       PIC X(08).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  AUD-VALOR-NUMERICO      PIC 9(05).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  AUD-VALOR-TEXTO         PIC X(10).
