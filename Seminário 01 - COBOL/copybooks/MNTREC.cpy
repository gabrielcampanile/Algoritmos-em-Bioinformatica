@@ -0,0 +1,27 @@
+      *-----------------------------------------------------------*
+      *  MNTREC     -  LINHA DA TRILHA DE AUDITORIA DE MANUTENCAO  *
+      *               ONLINE (FILA TRANSIENT DATA MANT, EXTRA-     *
+      *               PARTITION, MAPEADA PARA O DATASET MANTLOG).  *
+      *               GRAVADA PELA TRANSACAO EMNT A CADA ALTERACAO *
+      *               DE MST-VALOR-NUMERICO / MST-VALOR-TEXTO.     *
+      *-----------------------------------------------------------*
+       01  MNT-REC.
+           05  MNT-DATA-ALTERACAO      PIC X(10).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  MNT-HORA-ALTERACAO      PIC X(08).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  MNT-TERMINAL            PIC X(04).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  MNT-OPERADOR            PIC X(03).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  MNT-NUM-REGISTRO        PIC 9(07).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  MNT-VALOR-NUMERICO-ANTES
+                                       PIC 9(05).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  MNT-VALOR-TEXTO-ANTES   PIC X(10).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  MNT-VALOR-NUMERICO-DEPOIS
+                                       PIC 9(05).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  MNT-VALOR-TEXTO-DEPOIS  PIC X(10).
