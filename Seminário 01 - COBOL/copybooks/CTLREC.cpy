@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------*
+      *  CTLREC     -  CARTAO DE CONTROLE DE EXEMPLO (CTLCARD)     *
+      *               LIMITE DE ITERACOES DO EXEMPLO-LOOP E        *
+      *               LIMIAR DE ALERTA DE VARIAVEL-NUMERICA, LIDOS *
+      *               NO INICIO DO RUN EM VEZ DE FIXOS NO FONTE.   *
+      *-----------------------------------------------------------*
+       01  CTL-REC.
+           05  CTL-LIMITE-LOOP         PIC 9(02).
+           05  CTL-LIMIAR-ALERTA       PIC 9(05).
