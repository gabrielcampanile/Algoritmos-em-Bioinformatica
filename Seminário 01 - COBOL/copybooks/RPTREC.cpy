@@ -0,0 +1,20 @@
+      *-----------------------------------------------------------*
+      *  RPTREC     -  LINHA DO RELATORIO DE ITERACOES DO          *
+      *               EXEMPLO-LOOP (SUBSTITUI O DISPLAY 'LOOP: ')  *
+      *               RPT-TRAILER-REC E UMA REDEFINICAO PARA A     *
+      *               LINHA DE RODAPE COM O TOTAL DE LINHAS.       *
+      *-----------------------------------------------------------*
+       01  RPT-REC.
+           05  RPT-DATA-EXECUCAO       PIC X(10).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  RPT-CONTADOR            PIC 9(02).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  RPT-VALOR-NUMERICO      PIC 9(05).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  RPT-VALOR-TEXTO         PIC X(10).
+       01  RPT-TRAILER-REC REDEFINES RPT-REC.
+           05  RPT-TRL-LITERAL         PIC X(19)
+                   VALUE 'TOTAL DE REGISTROS:'.
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  RPT-TRL-QTD             PIC ZZZZ9.
+           05  FILLER                  PIC X(05).
