@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------*
+      *  TRANREC    -  LAYOUT DO REGISTRO DE TRANSACAO (ENTRADA)   *
+      *               UM REGISTRO = UM PAR VARIAVEL-NUMERICA /     *
+      *               VARIAVEL-TEXTO A SER PROCESSADO POR INICIO   *
+      *-----------------------------------------------------------*
+       01  TRAN-REC.
+           05  TRAN-NUMERICA           PIC 9(05).
+           05  TRAN-TEXTO              PIC X(10).
