@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------*
+      *  REJREC     -  REGISTRO DE EXCECAO DE ENTRADA REJEITADA    *
+      *               GRAVADO PELA VALIDACAO DE ENTRADA QUANDO O   *
+      *               REGISTRO LIDO NAO PASSA NAS REGRAS DE        *
+      *               NUMERICO/FAIXA DE NEGOCIO, PARA QUE O RUN    *
+      *               CONTINUE EM VEZ DE ABENDAR.                 *
+      *-----------------------------------------------------------*
+       01  REJ-REC.
+           05  REJ-DATA-EXECUCAO       PIC X(10).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  REJ-VALOR-NUMERICO      PIC X(05).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  REJ-COD-MOTIVO          PIC X(02).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  REJ-DESCR-MOTIVO        PIC X(40).
