@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------*
+      *  MESTREC    -  LAYOUT DO ARQUIVO MESTRE DE MANUTENCAO      *
+      *               (MESTRE), UM VSAM KSDS CHAVEADO POR         *
+      *               MST-NUM-REGISTRO, MANTIDO ONLINE PELA        *
+      *               TRANSACAO EMNT (EXEMMNT) SEM RECOMPILACAO.   *
+      *-----------------------------------------------------------*
+       01  MST-REC.
+           05  MST-NUM-REGISTRO        PIC 9(07).
+           05  MST-VALOR-NUMERICO      PIC 9(05).
+           05  MST-VALOR-TEXTO         PIC X(10).
