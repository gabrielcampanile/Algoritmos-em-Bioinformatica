@@ -0,0 +1,125 @@
+000100   IDENTIFICATION DIVISION.
+000110   PROGRAM-ID. EXEMEXTR.
+000120   AUTHOR. EQUIPE DE MANUTENCAO DE SISTEMAS.
+000130   INSTALLATION. CENTRO DE PROCESSAMENTO DE DADOS.
+000140   DATE-WRITTEN. 09/08/2026.
+000150   DATE-COMPILED.
+000160*  ---------------------------------------------------------
+000170*  HISTORICO DE MANUTENCAO
+000180*  ---------------------------------------------------------
+000190*  DATA       AUTOR  DESCRICAO
+000200*  09/08/2026 RCS    PROGRAMA ORIGINAL - EXTRAI O ARQUIVO
+000210*                    MESTRE (MESTRE, VSAM KSDS MANTIDO ONLINE
+000220*                    PELA TRANSACAO EMNT) PARA O ARQUIVO DE
+000230*                    ENTRADA DO EXEMPLO (ENTRADA), NA ORDEM DE
+000240*                    CHAVE, PARA QUE CORRECOES FEITAS ONLINE
+000250*                    SEJAM REFLETIDAS NO PROXIMO RUN DO BATCH.
+000252*  09/08/2026 RCS    MESTRE PASSA A SER LIDO COM LEITURA
+000254*                    ANTECIPADA: SE O PRIMEIRO READ JA VIER EM
+000256*                    AT END (MESTRE SEM NENHUM REGISTRO), O
+000258*                    PROGRAMA NEM ABRE ENTRADA EM OUTPUT - SENAO
+000259*                    O OPEN OUTPUT TRUNCARIA ENTRADA PARA ZERO
+000260*                    REGISTROS TODA VEZ QUE O MESTRE ESTIVESSE
+000262*                    VAZIO (POR EXEMPLO, ANTES DO PRIMEIRO
+000264*                    REGISTRO SER CRIADO PELA TRANSACAO ONLINE).
+000266*                    NESSE CASO RETURN-CODE FICA EM 4 E ENTRADA
+000268*                    E MANTIDO EXATAMENTE COMO ESTAVA.
+000270*  ---------------------------------------------------------
+000272
+000280   ENVIRONMENT DIVISION.
+000290   CONFIGURATION SECTION.
+000300   SOURCE-COMPUTER. IBM-3090.
+000310   OBJECT-COMPUTER. IBM-3090.
+000320
+000330   INPUT-OUTPUT SECTION.
+000340   FILE-CONTROL.
+000350       SELECT MESTRE ASSIGN TO "MESTRE"
+000360           ORGANIZATION IS INDEXED
+000370           ACCESS MODE IS SEQUENTIAL
+000380           RECORD KEY IS MST-NUM-REGISTRO
+000390           FILE STATUS IS WS-ST-MESTRE.
+000400       SELECT ENTRADA ASSIGN TO "ENTRADA"
+000410           ORGANIZATION IS LINE SEQUENTIAL
+000420           FILE STATUS IS WS-ST-ENTRADA.
+000430
+000440   DATA DIVISION.
+000450   FILE SECTION.
+000460   FD  MESTRE.
+000470       COPY MESTREC.
+000480
+000490   FD  ENTRADA
+000500       RECORDING MODE IS F.
+000510       COPY TRANREC.
+000520
+000530   WORKING-STORAGE SECTION.
+000540   01  WS-STATUS-ARQUIVOS.
+000550       05  WS-ST-MESTRE            PIC X(02).
+000560       05  WS-ST-ENTRADA           PIC X(02).
+000570
+000580   01  WS-SW-FIM-MESTRE            PIC X(01) VALUE 'N'.
+000590       88  WS-FIM-MESTRE               VALUE 'S'.
+000600       88  WS-NAO-FIM-MESTRE           VALUE 'N'.
+000610   77  WS-QTD-REG-EXTRAIDOS        PIC 9(07) COMP VALUE ZERO.
+000620
+000630   PROCEDURE DIVISION.
+000640*  =============================================================
+000650*  INICIO - PONTO DE ENTRADA DO PROGRAMA. LE O ARQUIVO MESTRE
+000660*  POR COMPLETO, NA ORDEM DE CHAVE, E REGRAVA CADA REGISTRO NO
+000670*  ARQUIVO DE ENTRADA DO EXEMPLO, PARA QUE O PROXIMO RUN DO
+000680*  BATCH JA PARTA DOS VALORES CORRENTES DO MESTRE ONLINE.
+000690*  =============================================================
+000700   Inicio.
+000710       OPEN INPUT MESTRE.
+000720       IF WS-ST-MESTRE NOT = '00'
+000730           DISPLAY 'EXEMEXTR: ERRO NA ABERTURA DE MESTRE - '
+000740               'STATUS ' WS-ST-MESTRE
+000750           MOVE 8 TO RETURN-CODE
+000760           GOBACK
+000770       END-IF.
+000772       READ MESTRE NEXT RECORD
+000774           AT END
+000776               MOVE 'S' TO WS-SW-FIM-MESTRE
+000778       END-READ.
+000780       IF WS-FIM-MESTRE
+000782           DISPLAY 'EXEMEXTR: ARQUIVO MESTRE VAZIO - ENTRADA '
+000784               'MANTIDO INALTERADO'
+000786           CLOSE MESTRE
+000788           MOVE 4 TO RETURN-CODE
+000790           GOBACK
+000792       END-IF.
+000794       OPEN OUTPUT ENTRADA.
+000796       IF WS-ST-ENTRADA NOT = '00'
+000798           DISPLAY 'EXEMEXTR: ERRO NA ABERTURA DE ENTRADA - '
+000800               'STATUS ' WS-ST-ENTRADA
+000802           MOVE 8 TO RETURN-CODE
+000804           CLOSE MESTRE
+000806           GOBACK
+000808       END-IF.
+000810       PERFORM UNTIL WS-FIM-MESTRE
+000820           PERFORM 2000-GRAVAR-ENTRADA THRU 2000-EXIT
+000830           READ MESTRE NEXT RECORD
+000840               AT END
+000850                   MOVE 'S' TO WS-SW-FIM-MESTRE
+000852           END-READ
+000854       END-PERFORM.
+000860       CLOSE MESTRE.
+000870       CLOSE ENTRADA.
+000880       DISPLAY 'EXEMEXTR: ' WS-QTD-REG-EXTRAIDOS
+000890           ' REGISTRO(S) EXTRAIDO(S) DO MESTRE PARA ENTRADA'.
+000900       STOP RUN.
+000990
+001000*  -------------------------------------------------------------
+001010*  2000-GRAVAR-ENTRADA - REGRAVA NO LAYOUT DE ENTRADA (TRANREC)
+001020*  O PAR VARIAVEL-NUMERICA / VARIAVEL-TEXTO DO REGISTRO MESTRE
+001030*  CORRENTE; A CHAVE DO MESTRE (MST-NUM-REGISTRO) NAO FAZ PARTE
+001040*  DO LAYOUT DE ENTRADA E NAO E COPIADA.
+001050*  -------------------------------------------------------------
+001060   2000-GRAVAR-ENTRADA.
+001070       MOVE SPACES             TO TRAN-REC.
+001080       MOVE MST-VALOR-NUMERICO TO TRAN-NUMERICA.
+001090       MOVE MST-VALOR-TEXTO    TO TRAN-TEXTO.
+001100       WRITE TRAN-REC.
+001110       ADD 1 TO WS-QTD-REG-EXTRAIDOS.
+001120   2000-EXIT.
+001130       EXIT.
+001140
