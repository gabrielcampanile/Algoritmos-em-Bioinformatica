@@ -0,0 +1,123 @@
+//EXEMPLOJ JOB (ACCTNO),'EXECUCAO DIARIA EXEMPLO',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*-------------------------------------------------------------*
+//* EXEMPLOJ - JOB DE BATCH QUE EXECUTA O PROGRAMA EXEMPLO E     *
+//*            CONDICIONA OS PASSOS SEGUINTES AO RETURN-CODE DE  *
+//*            STEP010:                                          *
+//*                0 = RUN LIMPO                                 *
+//*                4 = REGISTROS REJEITADOS PARA REJEITOS        *
+//*                8 = ABEND (ENTRADA NAO PODE SER ABERTA)       *
+//*-------------------------------------------------------------*
+//*
+//STEP005  EXEC PGM=EXEMEXTR
+//*-------------------------------------------------------------*
+//* EXTRAI O ARQUIVO MESTRE (MESTRE, VSAM KSDS MANTIDO ONLINE    *
+//* PELA TRANSACAO EMNT) PARA O ARQUIVO DE ENTRADA DO EXEMPLO    *
+//* (ENTRADA), PARA QUE CORRECOES FEITAS ONLINE SEJAM REFLETIDAS *
+//* NO RUN DE HOJE.                                              *
+//*-------------------------------------------------------------*
+//MESTRE   DD DSN=PROD.EXEMPLO.MESTRE,DISP=SHR
+//ENTRADA  DD DSN=PROD.EXEMPLO.ENTRADA,DISP=OLD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP006  EXEC PGM=IEFBR14,COND=(8,NE,STEP005)
+//*-------------------------------------------------------------*
+//* PASSO-SENTINELA - SO EXECUTA QUANDO STEP005 ABENDOU (RC=8),  *
+//* PARA QUE O SYSOUT DO JOB DESTAQUE A CONDICAO JUNTO A         *
+//* OPERACAO; NAO FAZ PROCESSAMENTO DE DADOS.                    *
+//*-------------------------------------------------------------*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP010  EXEC PGM=EXEMPLO,COND=(8,EQ,STEP005)
+//*-------------------------------------------------------------*
+//* PASSO PRINCIPAL - LE ENTRADA, VALIDA, PROCESSA O EXEMPLO-LOOP *
+//* E GRAVA RELLOOP/REJEITOS/AUDITLOG. E PULADO QUANDO STEP005   *
+//* RETORNOU RC=8 (MESTRE/ENTRADA NAO PODE SER ABERTO NA         *
+//* EXTRACAO): NESSE CAMINHO ENTRADA PODE ESTAR TRUNCADO OU      *
+//* DESATUALIZADO, E RODAR O EXEMPLO CONTRA ELE SO PRODUZIRIA    *
+//* UM RUN INCORRETO.                                            *
+//*-------------------------------------------------------------*
+//ENTRADA  DD DSN=PROD.EXEMPLO.ENTRADA,DISP=SHR
+//*-------------------------------------------------------------*
+//* CHKPT E REGRAVADO POR COMPLETO A CADA ITERACAO DO EXEMPLO-   *
+//* LOOP (OPEN OUTPUT); DISP=OLD MANTEM ESSA SEMANTICA DE        *
+//* SUBSTITUICAO TOTAL A CADA OPEN. DISP=MOD FORCARIA A POSICAO  *
+//* DE GRAVACAO SEMPRE PARA O FIM DO ARQUIVO, FAZENDO O CHKPT    *
+//* CRESCER UM REGISTRO POR ITERACAO E O RESTART LER O CHECK-    *
+//* POINT MAIS ANTIGO EM VEZ DO MAIS RECENTE. COMO QUALQUER      *
+//* VSAM, O DATASET E PRE-ALOCADO UMA UNICA VEZ PELA OPERACAO    *
+//* (IDCAMS/IEFBR14) ANTES DA PRIMEIRA EXECUCAO DESTE JOB.       *
+//*-------------------------------------------------------------*
+//CHKPT    DD DSN=PROD.EXEMPLO.CHKPT,
+//             DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//RELLOOP  DD DSN=PROD.EXEMPLO.RELLOOP(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//REJEITOS DD DSN=PROD.EXEMPLO.REJEITOS(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CTLCARD  DD DSN=PROD.EXEMPLO.CTLCARD,DISP=SHR
+//AUDITLOG DD DSN=PROD.EXEMPLO.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//TOTAIS   DD DSN=PROD.EXEMPLO.TOTAIS(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP015  EXEC PGM=IEBGENER,COND=((8,EQ,STEP010),(8,EQ,STEP005))
+//*-------------------------------------------------------------*
+//* IMPRIME O RELATORIO DE TOTAIS (TOTAIS) PARA QUE A OPERACAO   *
+//* CONFIRA O BALANCEAMENTO DO LOTE. E PULADO QUANDO STEP010     *
+//* RETORNOU RC=8 (ENTRADA NAO ABRIU): NESSE CAMINHO O GOBACK    *
+//* OCORRE ANTES DO OPEN OUTPUT TOTAIS, ENTAO TOTAIS NUNCA E     *
+//* GRAVADO NESTE RUN E IMPRIMIR A GERACAO ANTERIOR SO ENGANARIA *
+//* A OPERACAO. TAMBEM E PULADO QUANDO STEP005 ABENDOU, POIS     *
+//* NESSE CAMINHO STEP010 NEM CHEGA A EXECUTAR.                  *
+//*-------------------------------------------------------------*
+//SYSUT1   DD DSN=PROD.EXEMPLO.TOTAIS(0),DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=((0,NE,STEP010),(8,EQ,STEP005))
+//*-------------------------------------------------------------*
+//* IMPRIME O RELATORIO DE ITERACOES (RELLOOP) PARA CONFERENCIA  *
+//* OPERACIONAL - SO EXECUTA QUANDO O STEP010 TERMINOU LIMPO E   *
+//* O STEP005 NAO ABENDOU.                                       *
+//*-------------------------------------------------------------*
+//SYSUT1   DD DSN=PROD.EXEMPLO.RELLOOP(0),DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=IEBGENER,COND=((0,NE,STEP010),(8,EQ,STEP005))
+//*-------------------------------------------------------------*
+//* IMPRIME A TRILHA DE AUDITORIA (AUDITLOG) PARA A EQUIPE DE    *
+//* CONTROLE - SO EXECUTA QUANDO O STEP010 TERMINOU LIMPO E O    *
+//* STEP005 NAO ABENDOU.                                         *
+//*-------------------------------------------------------------*
+//SYSUT1   DD DSN=PROD.EXEMPLO.AUDITLOG,DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=IEBGENER,COND=((4,NE,STEP010),(8,EQ,STEP005))
+//*-------------------------------------------------------------*
+//* IMPRIME O ARQUIVO DE REJEICOES (REJEITOS) PARA A EQUIPE DE   *
+//* OPERACAO TRATAR - SO EXECUTA QUANDO STEP010 RETORNOU RC=4.   *
+//* TAMBEM E PULADO QUANDO STEP005 ABENDOU.                      *
+//*-------------------------------------------------------------*
+//SYSUT1   DD DSN=PROD.EXEMPLO.REJEITOS(0),DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=IEFBR14,COND=(8,NE,STEP010)
+//*-------------------------------------------------------------*
+//* PASSO-SENTINELA - SO EXECUTA QUANDO STEP010 ABENDOU (RC=8),  *
+//* PARA QUE O SYSOUT DO JOB DESTAQUE A CONDICAO JUNTO A         *
+//* OPERACAO; NAO FAZ PROCESSAMENTO DE DADOS.                    *
+//*-------------------------------------------------------------*
+//SYSOUT   DD SYSOUT=*
