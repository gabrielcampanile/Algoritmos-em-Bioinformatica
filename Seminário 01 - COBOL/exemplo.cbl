@@ -1,24 +1,608 @@
-           IDENTIFICATION DIVISION.  -- Esta é a primeira divisão de um programa COBOL. Ela contém informações de identificação sobre o programa.
-           PROGRAM-ID. Exemplo.     -- Define o nome do programa.
-
-           DATA DIVISION.           -- Esta é a divisão onde todas as variáveis são declaradas.
-           WORKING-STORAGE SECTION. -- Esta é a seção onde as variáveis que não são passadas entre programas são declaradas.
-           01 Variavel-Numerica PIC 9(5) VALUE 12345. -- Declara uma variável numérica com 5 dígitos, inicializada com 12345.
-           01 Variavel-Texto PIC X(10) VALUE 'Exemplo'. -- Declara uma variável de texto com 10 caracteres, inicializada com 'Exemplo'.
-           01 Contador PIC 99 VALUE 1. -- Declara uma variável numérica com 2 dígitos, inicializada com 1.
-
-           PROCEDURE DIVISION.      -- Esta é a divisão onde o código real é escrito.
-           Inicio.                  -- Este é o ponto de entrada do programa.
-               DISPLAY 'Variável Numérica: ' Variavel-Numerica. -- Exibe o valor da variável numérica.
-               DISPLAY 'Variável Texto: ' Variavel-Texto. -- Exibe o valor da variável de texto.
-               PERFORM Exemplo-Loop. -- Chama o procedimento Exemplo-Loop.
-               IF Variavel-Numerica > 10000 THEN -- Verifica se a variável numérica é maior que 10000.
-                   DISPLAY 'Variável Numérica é maior que 10000'. -- Se for, exibe esta mensagem.
-               END-IF. -- Fim da instrução IF.
-               STOP RUN. -- Termina a execução do programa.
-
-           Exemplo-Loop. -- Este é o procedimento Exemplo-Loop.
-               PERFORM UNTIL Contador > 5 -- Executa o bloco de código até que a variável Contador seja maior que 5.
-                   DISPLAY 'Loop: ' Contador -- Exibe o valor atual do Contador.
-                   ADD 1 TO Contador -- Incrementa o valor do Contador em 1.
-               END-PERFORM. -- Fim do procedimento PERFORM.
\ No newline at end of file
+000100   IDENTIFICATION DIVISION.
+000110   PROGRAM-ID. Exemplo.
+000120   AUTHOR. EQUIPE DE MANUTENCAO DE SISTEMAS.
+000130   INSTALLATION. CENTRO DE PROCESSAMENTO DE DADOS.
+000140   DATE-WRITTEN. 03/01/2024.
+000150   DATE-COMPILED.
+000160*  ---------------------------------------------------------
+000170*  HISTORICO DE MANUTENCAO
+000180*  ---------------------------------------------------------
+000190*  DATA       AUTOR  DESCRICAO
+000200*  03/01/2024 GCM    PROGRAMA ORIGINAL - DEMONSTRACAO DIDATICA
+000202*                    DE COBOL (VALORES FIXOS EM WORKING-STORAGE).
+000204*  09/08/2026 RCS    PASSA A LER O PAR VARIAVEL-NUMERICA /
+000206*                    VARIAVEL-TEXTO DE UM ARQUIVO DE ENTRADA
+000208*                    DIARIO (ENTRADA) EM VEZ DE VALUE FIXO.
+000210*  09/08/2026 RCS    EXEMPLO-LOOP PASSA A GRAVAR CHECKPOINT
+000212*                    (CHKPT) A CADA ITERACAO E A RETOMAR DO
+000214*                    ULTIMO PONTO GRAVADO NO INICIO DA EXECUCAO.
+000216*  09/08/2026 RCS    SUBSTITUIDOS OS DISPLAY 'LOOP: ' POR UM
+000218*                    RELATORIO SEQUENCIAL (RELLOOP) COM DATA DE
+000220*                    EXECUCAO E CONTADOR DE LINHAS NO RODAPE.
+000222*  09/08/2026 RCS    INCLUIDA VALIDACAO DA ENTRADA (NUMERICA E
+000224*                    FAIXA DE NEGOCIO), COM REJEICOES GRAVADAS
+000226*                    EM REJEITOS EM VEZ DE ABENDAR O RUN.
+000228*  09/08/2026 RCS    LIMITE DO EXEMPLO-LOOP E LIMIAR DE ALERTA
+000230*                    PASSAM A SER LIDOS DO CARTAO DE CONTROLE
+000232*                    (CTLCARD), EM VEZ DE FIXOS NO FONTE.
+000234*  09/08/2026 RCS    INCLUIDA TRILHA DE AUDITORIA (AUDITLOG)
+000236*                    PERMANENTE PARA CADA ALERTA DE VARIAVEL-
+000238*                    NUMERICA ACIMA DO LIMIAR.
+000240*  09/08/2026 RCS    RETURN-CODE 8 NA FALHA DE ABERTURA DE
+000242*                    ENTRADA, PARA O JOB BATCH (JCL) CONDICIONAR
+000244*                    OS PASSOS SEGUINTES AO RESULTADO DO RUN.
+000246*  09/08/2026 RCS    INICIO PASSA A LER-PROCESSAR-GRAVAR TODOS OS
+000248*                    REGISTROS DE ENTRADA EM LACO, EM VEZ DE UM
+000250*                    UNICO PAR EM MEMORIA; CHKPT PASSA A GRAVAR
+000252*                    TAMBEM O NUMERO DO REGISTRO EM PROCESSAMENTO,
+000254*                    PARA QUE O RESTART RETOME DO MESMO REGISTRO.
+000256*  09/08/2026 RCS    INCLUIDO RELATORIO DE TOTAIS DE CONTROLE
+000258*                    (TOTAIS) NO FIM DO RUN, PARA CONFERENCIA DO
+000260*                    BALANCEAMENTO DO LOTE PELA OPERACAO.
+000262*  09/08/2026 RCS    REGISTROS LIDOS NO RELATORIO DE TOTAIS PASSA
+000264*                    A CONTAR SOMENTE OS REGISTROS PROCESSADOS
+000266*                    NESTA EXECUCAO (WS-QTD-REG-LIDOS), E NAO A
+000268*                    POSICAO ABSOLUTA NO ARQUIVO, PARA BATER COM
+000270*                    VALIDOS + REJEITADOS TAMBEM NUM RESTART.
+000272*  09/08/2026 RCS    INCLUIDO 2190-LIMPAR-CHECKPOINT, PERFORMADO
+000274*                    APOS ENTRADA TERMINAR SEM ABEND, PARA ZERAR
+000276*                    CHKPT NO FIM DE UM RUN COMPLETO - SENAO O
+000278*                    PROXIMO RUN RETOMAVA DO ULTIMO REGISTRO DE
+000280*                    ONTEM E PULAVA OS REGISTROS NOVOS DE HOJE.
+000282*                    ABERTURA DE RELLOOP/REJEITOS/TOTAIS PASSA A
+000284*                    SER CHECADA IGUAL A ENTRADA/AUDITLOG.
+000286*  09/08/2026 RCS    1040-RESOLVER-CONTADOR-INICIAL/2010-TRATAR-
+000288*                    REGISTRO PASSAM A TRATAR O REGISTRO DO
+000290*                    PROPRIO CHECKPOINT COMO JA CONCLUIDO (E NAO
+000292*                    REPROCESSA-LO) QUANDO O CONTADOR GRAVADO JA
+000294*                    PASSOU DO LIMITE DO EXEMPLO-LOOP - SENAO UM
+000296*                    RESTART LOGO APOS ESSE REGISTRO TERMINAR
+000298*                    DUPLICAVA A LINHA DE AUDITLOG E OS TOTAIS
+000299*                    DESSE MESMO REGISTRO.
+000300*  ---------------------------------------------------------
+
+000350   ENVIRONMENT DIVISION.
+000360   CONFIGURATION SECTION.
+000370   SOURCE-COMPUTER. IBM-3090.
+000380   OBJECT-COMPUTER. IBM-3090.
+000390
+
+000400   INPUT-OUTPUT SECTION.
+000410   FILE-CONTROL.
+000420       SELECT ENTRADA ASSIGN TO "ENTRADA"
+000430           ORGANIZATION IS LINE SEQUENTIAL
+000440           FILE STATUS IS WS-ST-ENTRADA.
+000450       SELECT OPTIONAL CHKPT ASSIGN TO "CHKPT"
+000460           ORGANIZATION IS LINE SEQUENTIAL
+000470           FILE STATUS IS WS-ST-CHKPT.
+000480       SELECT RELLOOP ASSIGN TO "RELLOOP"
+000490           ORGANIZATION IS LINE SEQUENTIAL
+000500           FILE STATUS IS WS-ST-RELLOOP.
+000510       SELECT REJEITOS ASSIGN TO "REJEITOS"
+000520           ORGANIZATION IS LINE SEQUENTIAL
+000530           FILE STATUS IS WS-ST-REJEITOS.
+000540       SELECT OPTIONAL CTLCARD ASSIGN TO "CTLCARD"
+000550           ORGANIZATION IS LINE SEQUENTIAL
+000560           FILE STATUS IS WS-ST-CTLCARD.
+000570       SELECT AUDITLOG ASSIGN TO "AUDITLOG"
+000580           ORGANIZATION IS LINE SEQUENTIAL
+000590           FILE STATUS IS WS-ST-AUDITLOG.
+000595       SELECT TOTAIS ASSIGN TO "TOTAIS"
+000596           ORGANIZATION IS LINE SEQUENTIAL
+000597           FILE STATUS IS WS-ST-TOTAIS.
+000600
+
+000610   DATA DIVISION.
+000620   FILE SECTION.
+000630   FD  ENTRADA
+000640       RECORDING MODE IS F.
+000650       COPY TRANREC.
+000660
+
+000670   FD  CHKPT
+000680       RECORDING MODE IS F.
+000690       COPY CHKREC.
+000700
+
+000710   FD  RELLOOP
+000720       RECORDING MODE IS F.
+000730       COPY RPTREC.
+000740
+
+000750   FD  REJEITOS
+000760       RECORDING MODE IS F.
+000770       COPY REJREC.
+000780
+
+000790   FD  CTLCARD
+000800       RECORDING MODE IS F.
+000810       COPY CTLREC.
+000820
+
+000830   FD  AUDITLOG
+000840       RECORDING MODE IS F.
+000850       COPY AUDREC.
+000860
+
+000862   FD  TOTAIS
+000863       RECORDING MODE IS F.
+000864       COPY TOTREC.
+000865
+
+000870   WORKING-STORAGE SECTION.
+000880*  -----------------------------------------------------------
+000890*  CAMPOS DE NEGOCIO ORIGINAIS DO PROGRAMA - SEM VALUE FIXO,
+000900*  SAO ALIMENTADOS A PARTIR DO REGISTRO DE ENTRADA CORRENTE.
+000910*  -----------------------------------------------------------
+000920   01  Variavel-Numerica           PIC 9(05).
+000930   01  Variavel-Texto              PIC X(10).
+000940   01  Contador                    PIC 9(02) VALUE 1.
+000950
+
+000960   01  WS-STATUS-ARQUIVOS.
+000970       05  WS-ST-ENTRADA           PIC X(02).
+000980       05  WS-ST-CHKPT             PIC X(02).
+000990       05  WS-ST-RELLOOP           PIC X(02).
+001000       05  WS-ST-REJEITOS          PIC X(02).
+001010       05  WS-ST-CTLCARD           PIC X(02).
+001020       05  WS-ST-AUDITLOG          PIC X(02).
+001025       05  WS-ST-TOTAIS            PIC X(02).
+001030
+
+001040   77  WS-QTD-LINHAS-RPT           PIC 9(07) COMP VALUE ZERO.
+001050
+
+001060*  -----------------------------------------------------------
+001070*  CONTROLE DO LACO DE LEITURA DE ENTRADA
+001080*  -----------------------------------------------------------
+001090   01  WS-SW-FIM-ENTRADA           PIC X(01) VALUE 'N'.
+001100       88  WS-FIM-ENTRADA              VALUE 'S'.
+001110       88  WS-NAO-FIM-ENTRADA          VALUE 'N'.
+001120   77  WS-NUM-REGISTRO             PIC 9(07) COMP VALUE ZERO.
+001130   77  WS-NUM-REGISTRO-CHKPT       PIC 9(07) COMP VALUE ZERO.
+001140   01  WS-CONTADOR-CHKPT           PIC 9(02) VALUE ZERO.
+001150
+
+001160*  -----------------------------------------------------------
+001170*  DATA DE EXECUCAO - USADA NO RELATORIO DE ITERACOES
+001180*  -----------------------------------------------------------
+001190   01  WS-DATA-AAAAMMDD.
+001200       05  WS-DATA-AAAA            PIC 9(04).
+001210       05  WS-DATA-MM              PIC 9(02).
+001220       05  WS-DATA-DD              PIC 9(02).
+001230   01  WS-DATA-EDITADA             PIC X(10).
+001240
+
+001250*  -----------------------------------------------------------
+001260*  HORA DE EXECUCAO - USADA NA TRILHA DE AUDITORIA (AUDITLOG)
+001270*  -----------------------------------------------------------
+001280   01  WS-HORA-HHMMSSCC.
+001290       05  WS-HORA-HH              PIC 9(02).
+001300       05  WS-HORA-MM              PIC 9(02).
+001310       05  WS-HORA-SS              PIC 9(02).
+001320       05  WS-HORA-CC              PIC 9(02).
+001330   01  WS-HORA-EDITADA             PIC X(08).
+001340
+
+001350*  -----------------------------------------------------------
+001360*  VALIDACAO DA ENTRADA - SWITCH E CAMPOS DE MOTIVO DE REJEICAO
+001370*  -----------------------------------------------------------
+001380   01  WS-SW-ENTRADA-VALIDA        PIC X(01) VALUE 'S'.
+001390       88  WS-ENTRADA-VALIDA           VALUE 'S'.
+001400       88  WS-ENTRADA-INVALIDA         VALUE 'N'.
+001410   01  WS-COD-MOTIVO-REJEICAO      PIC X(02).
+001420   01  WS-DESCR-MOTIVO-REJEICAO    PIC X(40).
+001430
+
+001440*  -----------------------------------------------------------
+001450*  PARAMETROS DE CONTROLE DO RUN - VALORES DEFAULT ABAIXO SAO
+001460*  OS MESMOS QUE JA ESTAVAM FIXOS NO FONTE; SAO SOBREPOSTOS
+001470*  PELO CTLCARD QUANDO ELE EXISTIR.
+001480*  -----------------------------------------------------------
+001490   01  WS-LIMITE-LOOP              PIC 9(02) VALUE 5.
+001500   01  WS-LIMIAR-ALERTA            PIC 9(05) VALUE 10000.
+001505
+
+001506*  -----------------------------------------------------------
+001507*  TOTAIS DE CONTROLE PARA O RELATORIO DE BALANCEAMENTO (TOTAIS)
+001508*  -----------------------------------------------------------
+001509   77  WS-QTD-REG-LIDOS            PIC 9(07) COMP VALUE ZERO.
+001510   77  WS-QTD-REG-VALIDOS          PIC 9(07) COMP VALUE ZERO.
+001511   77  WS-QTD-REG-REJEITADOS       PIC 9(07) COMP VALUE ZERO.
+001512   77  WS-QTD-ALERTAS              PIC 9(07) COMP VALUE ZERO.
+001513   01  WS-MIN-VALOR-NUMERICO       PIC 9(05) VALUE 99999.
+001514   01  WS-MAX-VALOR-NUMERICO       PIC 9(05) VALUE ZERO.
+001515
+
+001520   PROCEDURE DIVISION.
+001530*  =============================================================
+001540*  INICIO - PONTO DE ENTRADA DO PROGRAMA. ABRE OS ARQUIVOS,
+001550*  RECUPERA O CHECKPOINT (SE HOUVER) E PROCESSA TODOS OS
+001560*  REGISTROS DE ENTRADA EM LACO, ATE O FIM DO ARQUIVO.
+001570*  =============================================================
+001580   Inicio.
+001590       ACCEPT WS-DATA-AAAAMMDD FROM DATE YYYYMMDD.
+001600       STRING WS-DATA-DD '/' WS-DATA-MM '/' WS-DATA-AAAA
+001610           DELIMITED BY SIZE INTO WS-DATA-EDITADA.
+001620       ACCEPT WS-HORA-HHMMSSCC FROM TIME.
+001630       STRING WS-HORA-HH ':' WS-HORA-MM ':' WS-HORA-SS
+001640           DELIMITED BY SIZE INTO WS-HORA-EDITADA.
+001650       PERFORM 1010-LER-CONTROLE THRU 1010-EXIT.
+001660       OPEN INPUT ENTRADA.
+001670       IF WS-ST-ENTRADA NOT = '00'
+001680           DISPLAY 'EXEMPLO: ERRO NA ABERTURA DE ENTRADA - '
+001690               'STATUS ' WS-ST-ENTRADA
+001700           MOVE 8 TO RETURN-CODE
+001710           GOBACK
+001720       END-IF.
+001730       OPEN OUTPUT RELLOOP.
+001731       IF WS-ST-RELLOOP NOT = '00'
+001732           DISPLAY 'EXEMPLO: ERRO NA ABERTURA DE RELLOOP - '
+001733               'STATUS ' WS-ST-RELLOOP
+001734           MOVE 8 TO RETURN-CODE
+001735           CLOSE ENTRADA
+001736           GOBACK
+001737       END-IF.
+001738       OPEN OUTPUT REJEITOS.
+001739       IF WS-ST-REJEITOS NOT = '00'
+001740           DISPLAY 'EXEMPLO: ERRO NA ABERTURA DE REJEITOS - '
+001741               'STATUS ' WS-ST-REJEITOS
+001742           MOVE 8 TO RETURN-CODE
+001743           CLOSE ENTRADA
+001744           CLOSE RELLOOP
+001745           GOBACK
+001746       END-IF.
+001747       OPEN OUTPUT TOTAIS.
+001748       IF WS-ST-TOTAIS NOT = '00'
+001749           DISPLAY 'EXEMPLO: ERRO NA ABERTURA DE TOTAIS - '
+001750               'STATUS ' WS-ST-TOTAIS
+001751           MOVE 8 TO RETURN-CODE
+001752           CLOSE ENTRADA
+001753           CLOSE RELLOOP
+001754           CLOSE REJEITOS
+001755           GOBACK
+001756       END-IF.
+001757       OPEN EXTEND AUDITLOG.
+001760       IF WS-ST-AUDITLOG = '35'
+001770           OPEN OUTPUT AUDITLOG
+001780       END-IF.
+001790       PERFORM 1030-LER-CHECKPOINT THRU 1030-EXIT.
+001800       READ ENTRADA
+001810           AT END
+001820               DISPLAY 'EXEMPLO: ARQUIVO ENTRADA SEM REGISTROS'
+001830               MOVE 'S' TO WS-SW-FIM-ENTRADA
+001840           NOT AT END
+001850               PERFORM 2010-TRATAR-REGISTRO THRU 2010-EXIT
+001860       END-READ.
+001870       PERFORM UNTIL WS-FIM-ENTRADA
+001880           READ ENTRADA
+001890               AT END
+001900                   MOVE 'S' TO WS-SW-FIM-ENTRADA
+001910               NOT AT END
+001920                   PERFORM 2010-TRATAR-REGISTRO THRU 2010-EXIT
+001930           END-READ
+001940       END-PERFORM.
+001945       PERFORM 2190-LIMPAR-CHECKPOINT THRU 2190-EXIT.
+001950       PERFORM 2170-FECHAR-RELATORIO-LOOP THRU 2170-EXIT.
+001955       PERFORM 2180-GRAVAR-TOTAIS THRU 2180-EXIT.
+001960       CLOSE ENTRADA.
+001970       CLOSE REJEITOS.
+001980       CLOSE AUDITLOG.
+001985       CLOSE TOTAIS.
+001990       STOP RUN.
+002000
+
+002010*  -------------------------------------------------------------
+002020*  1010-LER-CONTROLE - LE, SE HOUVER, O CARTAO DE CONTROLE
+002030*  (CTLCARD) COM O LIMITE DE ITERACOES DO EXEMPLO-LOOP E O
+002040*  LIMIAR DE ALERTA DE VARIAVEL-NUMERICA. NA AUSENCIA DO
+002050*  CTLCARD, PERMANECEM OS VALORES DEFAULT DO WORKING-STORAGE.
+002060*  -------------------------------------------------------------
+002070   1010-LER-CONTROLE.
+002080       OPEN INPUT CTLCARD.
+002090       READ CTLCARD
+002100           AT END
+002110               CONTINUE
+002120           NOT AT END
+002130               MOVE CTL-LIMITE-LOOP   TO WS-LIMITE-LOOP
+002140               MOVE CTL-LIMIAR-ALERTA TO WS-LIMIAR-ALERTA
+002150       END-READ.
+002160       CLOSE CTLCARD.
+002170   1010-EXIT.
+002180       EXIT.
+002190
+
+002200*  -------------------------------------------------------------
+002210*  1020-VALIDAR-ENTRADA - CONFERE O REGISTRO LIDO CONTRA AS
+002220*  REGRAS NUMERICAS DA PIC 9(05) E A FAIXA DE NEGOCIO ESPERADA.
+002230*  REGISTROS QUE NAO PASSAM SAO GRAVADOS EM REJEITOS E O RUN
+002231*  CONTINUA, EM VEZ DE ABENDAR. VARIAVEL-NUMERICA REPRESENTA UMA
+002232*  QUANTIDADE DE NEGOCIO PARA A QUAL ZERO NAO TEM SENTIDO (NAO HA
+002233*  TRANSACAO DE VALOR NULO A PROCESSAR); QUALQUER OUTRO VALOR NA
+002234*  FAIXA DA PIC 9(05) (00001-99999) E DE NEGOCIO VALIDO - NAO HA
+002235*  TETO SUPERIOR DE NEGOCIO, ALEM DO LIMIAR DE ALERTA
+002236*  (WS-LIMIAR-ALERTA) QUE SO SINALIZA A AUDITORIA E NAO REJEITA.
+002240*  -------------------------------------------------------------
+002260   1020-VALIDAR-ENTRADA.
+002270       MOVE 'S' TO WS-SW-ENTRADA-VALIDA.
+002280       IF Variavel-Numerica NOT NUMERIC
+002290           MOVE 'N'  TO WS-SW-ENTRADA-VALIDA
+002300           MOVE 'N1' TO WS-COD-MOTIVO-REJEICAO
+002310           MOVE 'VALOR NAO NUMERICO NO CAMPO NUMERICO'
+002320               TO WS-DESCR-MOTIVO-REJEICAO
+002330       ELSE
+002340           IF Variavel-Numerica = ZERO
+002350               MOVE 'N'  TO WS-SW-ENTRADA-VALIDA
+002360               MOVE 'R1' TO WS-COD-MOTIVO-REJEICAO
+002370               MOVE 'VALOR FORA DA FAIXA DE NEGOCIO ESPERADA'
+002380                   TO WS-DESCR-MOTIVO-REJEICAO
+002390           END-IF
+002400       END-IF.
+002410       IF WS-ENTRADA-INVALIDA
+002420           PERFORM 1025-GRAVAR-REJEICAO THRU 1025-EXIT
+002430       END-IF.
+002440   1020-EXIT.
+002450       EXIT.
+002460
+
+002470*  -------------------------------------------------------------
+002480*  1025-GRAVAR-REJEICAO - GRAVA O REGISTRO DE ENTRADA REJEITADO
+002490*  EM REJEITOS, COM O VALOR RECEBIDO E O CODIGO DO MOTIVO.
+002500*  -------------------------------------------------------------
+002510   1025-GRAVAR-REJEICAO.
+002520       MOVE SPACES                   TO REJ-REC.
+002530       MOVE WS-DATA-EDITADA          TO REJ-DATA-EXECUCAO.
+002540       MOVE Variavel-Numerica        TO REJ-VALOR-NUMERICO.
+002550       MOVE WS-COD-MOTIVO-REJEICAO   TO REJ-COD-MOTIVO.
+002560       MOVE WS-DESCR-MOTIVO-REJEICAO TO REJ-DESCR-MOTIVO.
+002570       WRITE REJ-REC.
+002580   1025-EXIT.
+002590       EXIT.
+002600
+
+002610*  -------------------------------------------------------------
+002620*  1030-LER-CHECKPOINT - RECUPERA, SE HOUVER, O NUMERO DO
+002630*  REGISTRO E O CONTADOR GRAVADOS PELO EXEMPLO-LOOP NA EXECUCAO
+002640*  ANTERIOR, PARA QUE O RESTART RETOME DO MESMO REGISTRO E DA
+002650*  MESMA ITERACAO EM VEZ DE COMECAR DE NOVO DESDE O PRIMEIRO
+002660*  REGISTRO APOS UM ABEND OU QUEDA.
+002670*  -------------------------------------------------------------
+002680   1030-LER-CHECKPOINT.
+002690       OPEN INPUT CHKPT.
+002700       READ CHKPT
+002710           AT END
+002720               CONTINUE
+002730           NOT AT END
+002740               MOVE CHK-NUM-REGISTRO TO WS-NUM-REGISTRO-CHKPT
+002750               MOVE CHK-CONTADOR     TO WS-CONTADOR-CHKPT
+002760       END-READ.
+002770       CLOSE CHKPT.
+002780   1030-EXIT.
+002790       EXIT.
+002800
+
+002810*  -------------------------------------------------------------
+002820*  1040-RESOLVER-CONTADOR-INICIAL - DECIDE DE QUE CONTADOR O
+002830*  EXEMPLO-LOOP DEVE PARTIR PARA O REGISTRO CORRENTE: RETOMA DO
+002840*  CHECKPOINT SE FOR O MESMO REGISTRO EM QUE O RUN ANTERIOR
+002850*  PAROU, OU COMECA DE 1 SE FOR UM REGISTRO AINDA NAO PROCESSADO.
+002860*  -------------------------------------------------------------
+002870   1040-RESOLVER-CONTADOR-INICIAL.
+002880       IF WS-NUM-REGISTRO = WS-NUM-REGISTRO-CHKPT
+002890           MOVE WS-CONTADOR-CHKPT TO Contador
+002900       ELSE
+002910           MOVE 1 TO Contador
+002920       END-IF.
+002930   1040-EXIT.
+002940       EXIT.
+002950
+
+002952*  -------------------------------------------------------------
+002953*  1050-ATUALIZAR-TOTAIS - ACUMULA OS TOTAIS DE CONTROLE DO RUN
+002954*  PARA O RELATORIO DE BALANCEAMENTO (TOTAIS): QUANTIDADE DE
+002955*  REGISTROS VALIDOS E A FAIXA (MINIMO/MAXIMO) DE VARIAVEL-
+002956*  NUMERICA OBSERVADA NOS REGISTROS PROCESSADOS NESTE RUN.
+002957*  -------------------------------------------------------------
+002958   1050-ATUALIZAR-TOTAIS.
+002959       ADD 1 TO WS-QTD-REG-VALIDOS.
+002960       IF Variavel-Numerica < WS-MIN-VALOR-NUMERICO
+002961           MOVE Variavel-Numerica TO WS-MIN-VALOR-NUMERICO
+002962       END-IF.
+002963       IF Variavel-Numerica > WS-MAX-VALOR-NUMERICO
+002964           MOVE Variavel-Numerica TO WS-MAX-VALOR-NUMERICO
+002965       END-IF.
+002966   1050-EXIT.
+002967       EXIT.
+002968
+
+002960*  -------------------------------------------------------------
+002970*  2010-TRATAR-REGISTRO - PROCESSA O REGISTRO DE ENTRADA QUE
+002980*  ACABOU DE SER LIDO: CONTA, VALIDA, RODA O EXEMPLO-LOOP E
+002990*  CONFERE O LIMIAR DE ALERTA. REGISTROS ANTERIORES AO CHECKPOINT
+003000*  DE UM RESTART JA FORAM CONCLUIDOS EM UMA EXECUCAO ANTERIOR E
+003010*  SAO APENAS CONTADOS, SEM REPROCESSAMENTO NEM NOVAS GRAVACOES.
+003012*  O PROPRIO REGISTRO DO CHECKPOINT TAMBEM E TRATADO COMO JA
+003014*  CONCLUIDO (E NAO REPROCESSADO) QUANDO O CONTADOR GRAVADO JA
+003016*  PASSOU DO LIMITE DO EXEMPLO-LOOP: 2160-GRAVAR-CHECKPOINT GRAVA
+003018*  O NUMERO DO REGISTRO CORRENTE JUNTO COM O CONTADOR JA
+003019*  INCREMENTADO DA ULTIMA ITERACAO, ENTAO UM CHECKPOINT DEIXADO
+003020*  LOGO APOS UM REGISTRO TERMINAR AINDA APONTA PARA ESSE MESMO
+003022*  REGISTRO, SO QUE COM O CONTADOR ALEM DO LIMITE - SEM ESSA
+003024*  DISTINCAO, UM RESTART NESSE PONTO REPROCESSARIA O REGISTRO
+003026*  JA CONCLUIDO POR COMPLETO (REVALIDANDO-O E REGRAVANDO EM
+003028*  AUDITLOG/TOTAIS UMA SEGUNDA VEZ PARA O MESMO REGISTRO).
+003029*  -------------------------------------------------------------
+003030   2010-TRATAR-REGISTRO.
+003040       ADD 1 TO WS-NUM-REGISTRO.
+003050       IF WS-NUM-REGISTRO-CHKPT > ZERO
+003060               AND (WS-NUM-REGISTRO < WS-NUM-REGISTRO-CHKPT
+003062                   OR (WS-NUM-REGISTRO = WS-NUM-REGISTRO-CHKPT
+003064                       AND WS-CONTADOR-CHKPT > WS-LIMITE-LOOP))
+003070           CONTINUE
+003080       ELSE
+003090           ADD 1 TO WS-QTD-REG-LIDOS
+003091           MOVE TRAN-NUMERICA TO Variavel-Numerica
+003100           MOVE TRAN-TEXTO    TO Variavel-Texto
+003110           DISPLAY 'Registro ' WS-NUM-REGISTRO
+003120               ' - Variável Numérica: ' Variavel-Numerica
+003130           DISPLAY 'Registro ' WS-NUM-REGISTRO
+003140               ' - Variável Texto: ' Variavel-Texto
+003150           PERFORM 1020-VALIDAR-ENTRADA THRU 1020-EXIT
+003160           IF WS-ENTRADA-VALIDA
+003170               PERFORM 1040-RESOLVER-CONTADOR-INICIAL
+003171                   THRU 1040-EXIT
+003172               PERFORM 1050-ATUALIZAR-TOTAIS THRU 1050-EXIT
+003180               PERFORM Exemplo-Loop
+003190               IF Variavel-Numerica > WS-LIMIAR-ALERTA
+003200                   DISPLAY 'Variável Numérica é maior'
+003201                       ' que o limiar de alerta'
+003210                   PERFORM 2155-GRAVAR-AUDITORIA THRU 2155-EXIT
+003220               END-IF
+003230           ELSE
+003235               ADD 1 TO WS-QTD-REG-REJEITADOS
+003240               MOVE 4 TO RETURN-CODE
+003250           END-IF
+003260       END-IF.
+003270   2010-EXIT.
+003280       EXIT.
+003290
+
+003300   Exemplo-Loop.
+003310       PERFORM UNTIL Contador > WS-LIMITE-LOOP
+003320           PERFORM 2150-ESCREVER-RELATORIO-LOOP THRU 2150-EXIT
+003330           ADD 1 TO Contador
+003340           PERFORM 2160-GRAVAR-CHECKPOINT THRU 2160-EXIT
+003350       END-PERFORM.
+003360
+
+003370*  -------------------------------------------------------------
+003380*  2150-ESCREVER-RELATORIO-LOOP - GRAVA UMA LINHA NO RELATORIO
+003390*  RELLOOP PARA A ITERACAO CORRENTE DO EXEMPLO-LOOP, NO LUGAR
+003400*  DO ANTIGO DISPLAY 'LOOP: ' CONTADOR.
+003410*  -------------------------------------------------------------
+003420   2150-ESCREVER-RELATORIO-LOOP.
+003430       MOVE SPACES              TO RPT-REC.
+003440       MOVE WS-DATA-EDITADA     TO RPT-DATA-EXECUCAO.
+003450       MOVE Contador            TO RPT-CONTADOR.
+003460       MOVE Variavel-Numerica   TO RPT-VALOR-NUMERICO.
+003470       MOVE Variavel-Texto      TO RPT-VALOR-TEXTO.
+003480       WRITE RPT-REC.
+003490       ADD 1 TO WS-QTD-LINHAS-RPT.
+003500   2150-EXIT.
+003510       EXIT.
+003520
+
+003530*  -------------------------------------------------------------
+003540*  2155-GRAVAR-AUDITORIA - GRAVA NA TRILHA DE AUDITORIA PERMANENTE
+003550*  (AUDITLOG) CADA OCORRENCIA DE VARIAVEL-NUMERICA ACIMA DO
+003560*  LIMIAR DE ALERTA, COM DATA, HORA E O PAR DE VALORES.
+003570*  -------------------------------------------------------------
+003580   2155-GRAVAR-AUDITORIA.
+003590       MOVE SPACES            TO AUD-REC.
+003600       MOVE WS-DATA-EDITADA   TO AUD-DATA-EXECUCAO.
+003610       MOVE WS-HORA-EDITADA   TO AUD-HORA-EXECUCAO.
+003620       MOVE Variavel-Numerica TO AUD-VALOR-NUMERICO.
+003630       MOVE Variavel-Texto    TO AUD-VALOR-TEXTO.
+003640       WRITE AUD-REC.
+003645       ADD 1 TO WS-QTD-ALERTAS.
+003650   2155-EXIT.
+003660       EXIT.
+003670
+
+003680*  -------------------------------------------------------------
+003690*  2160-GRAVAR-CHECKPOINT - REGRAVA POR COMPLETO O ARQUIVO DE
+003700*  CHECKPOINT APOS CADA ITERACAO DO EXEMPLO-LOOP, COM O NUMERO
+003710*  DO REGISTRO CORRENTE E O CONTADOR, PARA QUE UM ABEND OU QUEDA
+003720*  NO MEIO DO LOOP PERCA, NO MAXIMO, A ITERACAO EM ANDAMENTO.
+003730*  -------------------------------------------------------------
+003740   2160-GRAVAR-CHECKPOINT.
+003750       MOVE WS-NUM-REGISTRO TO CHK-NUM-REGISTRO.
+003760       MOVE Contador        TO CHK-CONTADOR.
+003770       OPEN OUTPUT CHKPT.
+003780       WRITE CHK-REC.
+003790       CLOSE CHKPT.
+003800   2160-EXIT.
+003810       EXIT.
+003820
+
+003822*  -------------------------------------------------------------
+003823*  2190-LIMPAR-CHECKPOINT - ZERA O ARQUIVO DE CHECKPOINT QUANDO
+003824*  ENTRADA TERMINA DE SER LIDA POR COMPLETO, SEM ABEND: O RUN
+003825*  CONCLUIU COM SUCESSO, ENTAO NAO HA MAIS NADA A RETOMAR E O
+003826*  CHECKPOINT DEIXADO POR 2160-GRAVAR-CHECKPOINT NA ULTIMA
+003827*  ITERACAO (NUM-REGISTRO/CONTADOR DO ULTIMO REGISTRO PROCESSADO)
+003828*  TEM QUE SER DESCARTADO - SENAO O PROXIMO RUN, COM UM ENTRADA
+003829*  NOVO E SEM RELACAO COM O DE HOJE, TRATARIA OS PRIMEIROS
+003830*                    REGISTROS DO PROXIMO ENTRADA COMO "JA
+003831*                    PROCESSADOS" (1040-RESOLVER-CONTADOR-
+003832*                    INICIAL) E OS PULARIA EM 2010-TRATAR-
+003833*                    REGISTRO, DO MESMO JEITO QUE UM RESTART DE
+003834*                    VERDADE PULARIA REGISTROS JA CONCLUIDOS.
+003835*  -------------------------------------------------------------
+003836   2190-LIMPAR-CHECKPOINT.
+003837       MOVE ZERO TO CHK-NUM-REGISTRO.
+003838       MOVE ZERO TO CHK-CONTADOR.
+003839       OPEN OUTPUT CHKPT.
+003840       WRITE CHK-REC.
+003841       CLOSE CHKPT.
+003842   2190-EXIT.
+003843       EXIT.
+003844
+
+003845*  -------------------------------------------------------------
+003846*  2170-FECHAR-RELATORIO-LOOP - GRAVA A LINHA DE RODAPE COM O
+003850*  TOTAL DE LINHAS ESCRITAS EM RELLOOP E ENCERRA O ARQUIVO.
+003860*  -------------------------------------------------------------
+003870   2170-FECHAR-RELATORIO-LOOP.
+003880       MOVE SPACES TO RPT-TRAILER-REC.
+003890       MOVE 'TOTAL DE REGISTROS:' TO RPT-TRL-LITERAL.
+003900       MOVE WS-QTD-LINHAS-RPT TO RPT-TRL-QTD.
+003910       WRITE RPT-TRAILER-REC.
+003920       CLOSE RELLOOP.
+003930   2170-EXIT.
+003940       EXIT.
+
+
+003950*  -------------------------------------------------------------
+003960*  2180-GRAVAR-TOTAIS - GRAVA O RELATORIO DE TOTAIS DE CONTROLE
+003970*  (TOTAIS) NO FIM DO RUN, PARA QUE A OPERACAO CONFIRA O
+003980*  BALANCEAMENTO DO LOTE: QUANTIDADE DE REGISTROS LIDOS, VALIDOS,
+003990*  REJEITADOS E ALERTAS DE LIMIAR, MAIS A FAIXA DE VARIAVEL-
+004000*  NUMERICA OBSERVADA NOS REGISTROS VALIDOS DESTE RUN. QUANDO O
+004010*  RUN E UM RESTART, OS TOTAIS REFLETEM SOMENTE OS REGISTROS
+004020*  PROCESSADOS NESTA EXECUCAO (WS-QTD-REG-LIDOS, NAO A POSICAO
+004030*  ABSOLUTA WS-NUM-REGISTRO), JA QUE OS REGISTROS ANTERIORES AO
+004031*  CHECKPOINT FORAM CONTABILIZADOS NA EXECUCAO QUE OS CONCLUIU E
+004032*  NAO DEVEM SOMAR DE NOVO AQUI, SOB PENA DE LIDOS NAO BATER COM
+004033*  VALIDOS + REJEITADOS NESTE RELATORIO.
+004040*  -------------------------------------------------------------
+004050   2180-GRAVAR-TOTAIS.
+004060       IF WS-QTD-REG-VALIDOS = ZERO
+004070           MOVE ZERO TO WS-MIN-VALOR-NUMERICO
+004080       END-IF.
+004090       MOVE SPACES TO TOT-REC.
+004100       MOVE 'REGISTROS LIDOS:'       TO TOT-ROTULO.
+004110       MOVE WS-QTD-REG-LIDOS         TO TOT-VALOR.
+004120       WRITE TOT-REC.
+004130       MOVE SPACES TO TOT-REC.
+004140       MOVE 'REGISTROS VALIDOS:'     TO TOT-ROTULO.
+004150       MOVE WS-QTD-REG-VALIDOS       TO TOT-VALOR.
+004160       WRITE TOT-REC.
+004170       MOVE SPACES TO TOT-REC.
+004180       MOVE 'REGISTROS REJEITADOS:'  TO TOT-ROTULO.
+004190       MOVE WS-QTD-REG-REJEITADOS    TO TOT-VALOR.
+004200       WRITE TOT-REC.
+004210       MOVE SPACES TO TOT-REC.
+004220       MOVE 'ALERTAS DE LIMIAR:'     TO TOT-ROTULO.
+004230       MOVE WS-QTD-ALERTAS           TO TOT-VALOR.
+004240       WRITE TOT-REC.
+004250       MOVE SPACES TO TOT-REC.
+004260       MOVE 'VARIAVEL NUMERICA MINIMA:' TO TOT-ROTULO.
+004270       MOVE WS-MIN-VALOR-NUMERICO    TO TOT-VALOR.
+004280       WRITE TOT-REC.
+004290       MOVE SPACES TO TOT-REC.
+004300       MOVE 'VARIAVEL NUMERICA MAXIMA:' TO TOT-ROTULO.
+004310       MOVE WS-MAX-VALOR-NUMERICO    TO TOT-VALOR.
+004320       WRITE TOT-REC.
+004330   2180-EXIT.
+004340       EXIT.
