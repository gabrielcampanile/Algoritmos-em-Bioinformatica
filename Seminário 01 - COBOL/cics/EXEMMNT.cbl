@@ -0,0 +1,344 @@
+000100   IDENTIFICATION DIVISION.
+000110   PROGRAM-ID. EXEMMNT.
+000120   AUTHOR. EQUIPE DE MANUTENCAO DE SISTEMAS.
+000130   INSTALLATION. CENTRO DE PROCESSAMENTO DE DADOS.
+000140   DATE-WRITTEN. 09/08/2026.
+000150   DATE-COMPILED.
+000160*  ---------------------------------------------------------
+000170*  HISTORICO DE MANUTENCAO
+000180*  ---------------------------------------------------------
+000190*  DATA       AUTOR  DESCRICAO
+000200*  09/08/2026 RCS    PROGRAMA ORIGINAL - TRANSACAO EMNT DE
+000202*                    MANUTENCAO ONLINE DO REGISTRO MESTRE
+000204*                    (MST-VALOR-NUMERICO / MST-VALOR-TEXTO),
+000206*                    PARA CONSULTA E ALTERACAO SEM RECOMPILAR
+000208*                    O EXEMPLO, COM GRAVACAO NA TRILHA DE
+000210*                    AUDITORIA DA FILA MANT.
+000212*  09/08/2026 RCS    DATA DA LINHA DE AUDITORIA (MANT) PASSA A
+000214*                    SER EDITADA COM ANO DE 4 DIGITOS, IGUAL AO
+000216*                    FORMATO JA USADO EM AUDITLOG NO LADO BATCH.
+000218*  09/08/2026 RCS    NOTFND NA CONSULTA PASSA A PERMITIR A
+000220*                    CRIACAO DE UM REGISTRO NOVO NO MESTRE (ANTES
+000222*                    SO HAVIA READ/REWRITE DE REGISTRO EXISTENTE,
+000224*                    ENTAO O MESTRE NUNCA PODIA SER POVOADO PELA
+000226*                    TRANSACAO ONLINE).
+000260*  ---------------------------------------------------------
+000270
+000280*  -------------------------------------------------------------
+000290*  PROGRAMA CICS PSEUDO-CONVERSACIONAL. NAO HA ENVIRONMENT
+000300*  DIVISION NEM FILE SECTION: O ARQUIVO MESTRE (MESTRE, VSAM
+000310*  KSDS) E A FILA TRANSIENT DATA (MANT) SAO DEFINIDOS NA FCT/DCT
+000320*  DA REGIAO CICS (VER EXEMMNT.CSD) E ACESSADOS POR EXEC CICS,
+000330*  NAO POR SELECT/FD.
+000340*  -------------------------------------------------------------
+000350   DATA DIVISION.
+000360   WORKING-STORAGE SECTION.
+000370       COPY EXEMMAPA.
+000380
+000390       COPY MESTREC.
+000400
+000410       COPY MNTREC.
+000420
+000430   01  WS-TRANSID                  PIC X(04) VALUE 'EMNT'.
+000440   01  WS-MAPSET                   PIC X(08) VALUE 'EXEMMAPA'.
+000450   01  WS-MAPA                     PIC X(08) VALUE 'MAPA01'.
+000460
+000470*  -----------------------------------------------------------
+000480*  DATA/HORA DA ALTERACAO, PARA A TRILHA DE AUDITORIA (MANT)
+000490*  -----------------------------------------------------------
+000500   01  WS-ABSTIME                  PIC S9(15) COMP-3.
+000505   01  WS-DATA-AAAAMMDD-CICS.
+000506       05  WS-DATA-AAAA-CICS        PIC 9(04).
+000507       05  WS-DATA-MM-CICS          PIC 9(02).
+000508       05  WS-DATA-DD-CICS          PIC 9(02).
+000510   01  WS-DATA-EDITADA             PIC X(10).
+000520   01  WS-HORA-EDITADA             PIC X(08).
+000530
+000540*  -----------------------------------------------------------
+000550*  COMMAREA - MANTEM O ESTADO DA CONVERSACAO PSEUDO-CONVERSA-
+000560*  CIONAL ENTRE UMA TELA E A PROXIMA: EM QUE ETAPA A TRANSACAO
+000570*  ESTA (CONSULTA OU ATUALIZACAO) E OS VALORES ANTERIORES DO
+000580*  REGISTRO, PARA A LINHA DE AUDITORIA NA GRAVACAO.
+000590*  -----------------------------------------------------------
+000600   01  WS-COMMAREA.
+000610       05  WS-COMM-ETAPA            PIC X(01).
+000620           88  WS-COMM-CONSULTA         VALUE 'C'.
+000630           88  WS-COMM-ATUALIZA         VALUE 'A'.
+000640       05  WS-COMM-NUM-REGISTRO     PIC 9(07).
+000650       05  WS-COMM-VALOR-NUMERICO-ANTES
+000660                                    PIC 9(05).
+000670       05  WS-COMM-VALOR-TEXTO-ANTES
+000680                                    PIC X(10).
+000682       05  WS-COMM-NOVO-REGISTRO    PIC X(01).
+000684           88  WS-COMM-NOVO             VALUE 'S'.
+000686           88  WS-COMM-EXISTENTE        VALUE 'N'.
+000690
+000700   LINKAGE SECTION.
+000710   01  DFHCOMMAREA                 PIC X(24).
+000720
+000730   PROCEDURE DIVISION.
+000740*  =============================================================
+000750*  0000-MAINLINE - PONTO DE ENTRADA DA TRANSACAO EMNT. NA
+000760*  PRIMEIRA ENTRADA (SEM COMMAREA) ENVIA A TELA DE CONSULTA; NAS
+000770*  ENTRADAS SEGUINTES, RETOMA A ETAPA GRAVADA NA COMMAREA.
+000780*  =============================================================
+000790   0000-MAINLINE.
+000800       EXEC CICS HANDLE CONDITION
+000810           MAPFAIL  (8200-SEM-DADOS)
+000820           NOTFND   (8300-NAO-ENCONTRADO)
+000830           ERROR    (8900-ERRO-GERAL)
+000840       END-EXEC.
+000850       IF EIBCALEN = ZERO
+000860           PERFORM 1000-ENVIAR-TELA-CONSULTA THRU 1000-EXIT
+000870       ELSE
+000880           MOVE DFHCOMMAREA TO WS-COMMAREA
+000890           EVALUATE TRUE
+000900               WHEN WS-COMM-CONSULTA
+000910                   PERFORM 2000-PROCESSAR-CONSULTA THRU 2000-EXIT
+000920               WHEN WS-COMM-ATUALIZA
+000930                   PERFORM 3000-PROCESSAR-ATUALIZA THRU 3000-EXIT
+000940               WHEN OTHER
+000950                   PERFORM 1000-ENVIAR-TELA-CONSULTA
+000951                       THRU 1000-EXIT
+000960           END-EVALUATE
+000970       END-IF.
+000980       EXEC CICS RETURN END-EXEC.
+000990   0000-EXIT.
+001000       EXIT.
+001010
+001020*  -------------------------------------------------------------
+001030*  1000-ENVIAR-TELA-CONSULTA - ENVIA A TELA EM BRANCO PARA QUE O
+001040*  OPERADOR DIGITE O NUMERO DO REGISTRO A CONSULTAR.
+001050*  -------------------------------------------------------------
+001060   1000-ENVIAR-TELA-CONSULTA.
+001070       MOVE LOW-VALUE TO MAPA01O.
+001080       MOVE 'INFORME O NUMERO DO REGISTRO E PRESSIONE ENTER'
+001090           TO MSGFO.
+001100       EXEC CICS SEND MAP(WS-MAPA) MAPSET(WS-MAPSET)
+001110           FROM(MAPA01O) ERASE
+001120       END-EXEC.
+001130       MOVE 'C' TO WS-COMM-ETAPA.
+001135       MOVE 'N' TO WS-COMM-NOVO-REGISTRO.
+001140       EXEC CICS RETURN TRANSID(WS-TRANSID)
+001150           COMMAREA(WS-COMMAREA)
+001160           LENGTH(LENGTH OF WS-COMMAREA)
+001170       END-EXEC.
+001180   1000-EXIT.
+001190       EXIT.
+001200
+001210*  -------------------------------------------------------------
+001220*  2000-PROCESSAR-CONSULTA - LE O NUMERO DE REGISTRO DIGITADO,
+001230*  BUSCA O REGISTRO CORRESPONDENTE NO ARQUIVO MESTRE (MESTRE) E
+001240*  DEVOLVE A TELA PREENCHIDA PARA O OPERADOR ALTERAR OS VALORES.
+001242*  SE O NUMERO DIGITADO NAO EXISTIR NO MESTRE (CONDICAO NOTFND),
+001244*  O CONTROLE PASSA A 8300-NAO-ENCONTRADO, QUE NESTA ETAPA (CON-
+001246*  SULTA) ENCAMINHA PARA 2300-PREPARAR-NOVO-REGISTRO EM VEZ DE
+001248*  REJEITAR - O NUMERO DIGITADO PASSA A SER O DE UM REGISTRO A
+001249*  CRIAR, NAO SO DE UM JA EXISTENTE A ALTERAR.
+001250*  -------------------------------------------------------------
+001260   2000-PROCESSAR-CONSULTA.
+001270       EXEC CICS RECEIVE MAP(WS-MAPA) MAPSET(WS-MAPSET)
+001280           INTO(MAPA01I)
+001290       END-EXEC.
+001300       MOVE NUMFI TO WS-COMM-NUM-REGISTRO.
+001310       MOVE NUMFI TO MST-NUM-REGISTRO.
+001320       EXEC CICS READ DATASET('MESTRE')
+001330           INTO(MST-REC) RIDFLD(MST-NUM-REGISTRO)
+001340       END-EXEC.
+001350       MOVE MST-VALOR-NUMERICO TO WS-COMM-VALOR-NUMERICO-ANTES
+001360                                   VNUFO.
+001370       MOVE MST-VALOR-TEXTO    TO WS-COMM-VALOR-TEXTO-ANTES
+001380                                   VTXFO.
+001390       MOVE NUMFI               TO NUMFO.
+001395       MOVE 'N'                 TO WS-COMM-NOVO-REGISTRO.
+001400       MOVE 'ALTERE OS VALORES E PRESSIONE ENTER PARA GRAVAR'
+001410           TO MSGFO.
+001420       EXEC CICS SEND MAP(WS-MAPA) MAPSET(WS-MAPSET)
+001430           FROM(MAPA01O) DATAONLY
+001440       END-EXEC.
+001450       MOVE 'A' TO WS-COMM-ETAPA.
+001460       EXEC CICS RETURN TRANSID(WS-TRANSID)
+001470           COMMAREA(WS-COMMAREA)
+001480           LENGTH(LENGTH OF WS-COMMAREA)
+001490       END-EXEC.
+001500   2000-EXIT.
+001510       EXIT.
+001520
+001530*  -------------------------------------------------------------
+001540*  3000-PROCESSAR-ATUALIZA - LE OS VALORES ALTERADOS PELO
+001550*  OPERADOR E GRAVA O REGISTRO MESTRE: REGRAVA (REWRITE) UM
+001552*  REGISTRO EXISTENTE OU, QUANDO WS-COMM-NOVO-REGISTRO VEIO 'S'
+001554*  DE 2300-PREPARAR-NOVO-REGISTRO, CRIA (WRITE) UM REGISTRO NOVO
+001556*  NO MESTRE COM O NUMERO DIGITADO NA TELA DE CONSULTA. EM
+001558*  SEGUIDA GRAVA A LINHA DE AUDITORIA NA FILA MANT E VOLTA A
+001560*  TELA DE CONSULTA.
+001570*  -------------------------------------------------------------
+001580   3000-PROCESSAR-ATUALIZA.
+001590       EXEC CICS RECEIVE MAP(WS-MAPA) MAPSET(WS-MAPSET)
+001600           INTO(MAPA01I)
+001610       END-EXEC.
+001620       MOVE WS-COMM-NUM-REGISTRO TO MST-NUM-REGISTRO.
+001622       IF WS-COMM-NOVO
+001624           MOVE SPACES TO MST-REC
+001626           MOVE WS-COMM-NUM-REGISTRO TO MST-NUM-REGISTRO
+001628           MOVE VNUFI TO MST-VALOR-NUMERICO
+001630           MOVE VTXFI TO MST-VALOR-TEXTO
+001632           EXEC CICS WRITE DATASET('MESTRE') FROM(MST-REC)
+001634               RIDFLD(MST-NUM-REGISTRO)
+001636           END-EXEC
+001638       ELSE
+001640           EXEC CICS READ DATASET('MESTRE')
+001642               INTO(MST-REC) RIDFLD(MST-NUM-REGISTRO)
+001644               UPDATE
+001646           END-EXEC
+001648           MOVE VNUFI TO MST-VALOR-NUMERICO
+001650           MOVE VTXFI TO MST-VALOR-TEXTO
+001652           EXEC CICS REWRITE DATASET('MESTRE') FROM(MST-REC)
+001654           END-EXEC
+001656       END-IF.
+001710       PERFORM 3500-GRAVAR-AUDITORIA THRU 3500-EXIT.
+001715       IF WS-COMM-NOVO
+001716           MOVE 'REGISTRO NOVO CRIADO COM SUCESSO' TO MSGFO
+001717       ELSE
+001718           MOVE 'ALTERACAO GRAVADA COM SUCESSO' TO MSGFO
+001719       END-IF.
+001730       MOVE MST-NUM-REGISTRO    TO NUMFO.
+001740       MOVE MST-VALOR-NUMERICO  TO VNUFO.
+001750       MOVE MST-VALOR-TEXTO     TO VTXFO.
+001760       EXEC CICS SEND MAP(WS-MAPA) MAPSET(WS-MAPSET)
+001770           FROM(MAPA01O) DATAONLY
+001780       END-EXEC.
+001790       MOVE 'C' TO WS-COMM-ETAPA.
+001795       MOVE 'N' TO WS-COMM-NOVO-REGISTRO.
+001800       EXEC CICS RETURN TRANSID(WS-TRANSID)
+001810           COMMAREA(WS-COMMAREA)
+001820           LENGTH(LENGTH OF WS-COMMAREA)
+001830       END-EXEC.
+001840   3000-EXIT.
+001850       EXIT.
+001860
+001870*  -------------------------------------------------------------
+001880*  3500-GRAVAR-AUDITORIA - MONTA E GRAVA NA FILA MANT A LINHA DE
+001890*  AUDITORIA DA ALTERACAO, COM DATA, HORA, TERMINAL, OPERADOR E
+001900*  OS VALORES ANTES/DEPOIS DE MST-VALOR-NUMERICO E MST-VALOR-
+001905*  TEXTO. A DATA E EDITADA EM DD/MM/AAAA COM ANO DE 4 DIGITOS,
+001906*  NO MESMO FORMATO JA USADO PELA TRILHA DE AUDITORIA DO LADO
+001907*  BATCH (AUDITLOG, PROGRAMA EXEMPLO), PARA QUE AS DUAS TRILHAS
+001908*  NAO FIQUEM COM PRECISAO DE DATA DIFERENTE.
+001920*  -------------------------------------------------------------
+001930   3500-GRAVAR-AUDITORIA.
+001940       EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+001950       EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+001960           YYYYMMDD(WS-DATA-AAAAMMDD-CICS)
+001970           TIME(WS-HORA-EDITADA)
+001980       END-EXEC.
+001985       STRING WS-DATA-DD-CICS '/' WS-DATA-MM-CICS '/'
+001986           WS-DATA-AAAA-CICS DELIMITED BY SIZE
+001987           INTO WS-DATA-EDITADA.
+001990       MOVE SPACES                  TO MNT-REC.
+002000       MOVE WS-DATA-EDITADA         TO MNT-DATA-ALTERACAO.
+002010       MOVE WS-HORA-EDITADA         TO MNT-HORA-ALTERACAO.
+002020       MOVE EIBTRMID                TO MNT-TERMINAL.
+002030       MOVE EIBOPID                 TO MNT-OPERADOR.
+002040       MOVE WS-COMM-NUM-REGISTRO    TO MNT-NUM-REGISTRO.
+002050       MOVE WS-COMM-VALOR-NUMERICO-ANTES
+002060                                    TO MNT-VALOR-NUMERICO-ANTES.
+002070       MOVE WS-COMM-VALOR-TEXTO-ANTES
+002080                                    TO MNT-VALOR-TEXTO-ANTES.
+002090       MOVE MST-VALOR-NUMERICO      TO MNT-VALOR-NUMERICO-DEPOIS.
+002100       MOVE MST-VALOR-TEXTO         TO MNT-VALOR-TEXTO-DEPOIS.
+002110       EXEC CICS WRITEQ TD QUEUE('MANT')
+002120           FROM(MNT-REC) LENGTH(LENGTH OF MNT-REC)
+002130       END-EXEC.
+002140   3500-EXIT.
+002150       EXIT.
+002160
+002170*  -------------------------------------------------------------
+002180*  8200-SEM-DADOS - O OPERADOR PRESSIONOU UMA TECLA DE ATENCAO
+002190*  SEM TER DIGITADO DADOS NA TELA (CONDICAO MAPFAIL). REENVIA A
+002200*  TELA CORRENTE COM UMA MENSAGEM DE ORIENTACAO.
+002210*  -------------------------------------------------------------
+002220   8200-SEM-DADOS.
+002230       MOVE 'PREENCHA OS CAMPOS E PRESSIONE ENTER' TO MSGFO.
+002240       EXEC CICS SEND MAP(WS-MAPA) MAPSET(WS-MAPSET)
+002250           FROM(MAPA01O) DATAONLY
+002260       END-EXEC.
+002270       EXEC CICS RETURN TRANSID(WS-TRANSID)
+002280           COMMAREA(WS-COMMAREA)
+002290           LENGTH(LENGTH OF WS-COMMAREA)
+002300       END-EXEC.
+002310   8200-EXIT.
+002320       EXIT.
+002330
+002340*  -------------------------------------------------------------
+002350*  8300-NAO-ENCONTRADO - CONDICAO NOTFND DO ARQUIVO MESTRE. NA
+002355*  ETAPA DE CONSULTA, O NUMERO DIGITADO E DE UM REGISTRO QUE
+002358*  AINDA NAO EXISTE E O OPERADOR PODE ESTAR CRIANDO-O PELA
+002360*  PRIMEIRA VEZ, ENTAO O CONTROLE PASSA A 2300-PREPARAR-NOVO-
+002362*  REGISTRO EM VEZ DE REJEITAR A TRANSACAO. JA UM NOTFND NA
+002364*  ETAPA DE ATUALIZACAO (O REGISTRO EXISTIA NA CONSULTA E SOMIU
+002366*  ANTES DA GRAVACAO) E TRATADO COMO ERRO E VOLTA A TELA DE
+002368*  CONSULTA PARA NOVA TENTATIVA.
+002380*  -------------------------------------------------------------
+002390   8300-NAO-ENCONTRADO.
+002392       IF WS-COMM-CONSULTA
+002394           PERFORM 2300-PREPARAR-NOVO-REGISTRO THRU 2300-EXIT
+002396       ELSE
+002400           MOVE LOW-VALUE TO MAPA01O
+002410           MOVE 'REGISTRO NAO ENCONTRADO NO ARQUIVO MESTRE'
+002420               TO MSGFO
+002430           EXEC CICS SEND MAP(WS-MAPA) MAPSET(WS-MAPSET)
+002440               FROM(MAPA01O) ERASE
+002450           END-EXEC
+002460           MOVE 'C' TO WS-COMM-ETAPA
+002470           EXEC CICS RETURN TRANSID(WS-TRANSID)
+002480               COMMAREA(WS-COMMAREA)
+002490               LENGTH(LENGTH OF WS-COMMAREA)
+002500           END-EXEC
+002505       END-IF.
+002510   8300-EXIT.
+002520       EXIT.
+002522
+002524*  -------------------------------------------------------------
+002525*  2300-PREPARAR-NOVO-REGISTRO - O NUMERO DE REGISTRO DIGITADO
+002526*  NA TELA DE CONSULTA NAO EXISTE NO MESTRE. EM VEZ DE REJEITAR,
+002527*  MARCA WS-COMM-NOVO-REGISTRO E REENVIA A TELA COM OS CAMPOS DE
+002528*  VALOR EM BRANCO PARA QUE O OPERADOR DIGITE OS VALORES INICIAIS
+002529*  DO REGISTRO A CRIAR; 3000-PROCESSAR-ATUALIZA GRAVA COM WRITE
+002531*  (E NAO REWRITE) QUANDO ESTE SWITCH VEM 'S'.
+002532*  -------------------------------------------------------------
+002533   2300-PREPARAR-NOVO-REGISTRO.
+002534       MOVE ZERO            TO WS-COMM-VALOR-NUMERICO-ANTES
+002535                                VNUFO.
+002536       MOVE SPACES           TO WS-COMM-VALOR-TEXTO-ANTES
+002537                                VTXFO.
+002538       MOVE 'S'              TO WS-COMM-NOVO-REGISTRO.
+002539       MOVE NUMFI             TO NUMFO.
+002540       MOVE 'REGISTRO NOVO - INFORME OS VALORES E PRESSIONE ENTER'
+002541           TO MSGFO.
+002542       EXEC CICS SEND MAP(WS-MAPA) MAPSET(WS-MAPSET)
+002543           FROM(MAPA01O) DATAONLY
+002544       END-EXEC.
+002545       MOVE 'A' TO WS-COMM-ETAPA.
+002546       EXEC CICS RETURN TRANSID(WS-TRANSID)
+002547           COMMAREA(WS-COMMAREA)
+002548           LENGTH(LENGTH OF WS-COMMAREA)
+002549       END-EXEC.
+002550   2300-EXIT.
+002551       EXIT.
+002552
+002554*  -------------------------------------------------------------
+002556*  8900-ERRO-GERAL - QUALQUER OUTRA CONDICAO CICS NAO TRATADA
+002560*  ESPECIFICAMENTE. AVISA O OPERADOR E ENCERRA A TAREFA SEM
+002570*  MANTER COMMAREA, PARA QUE UM ENTER SEGUINTE COMECE DO ZERO.
+002580*  -------------------------------------------------------------
+002590   8900-ERRO-GERAL.
+002600       MOVE LOW-VALUE TO MAPA01O.
+002610       MOVE 'ERRO INESPERADO - CONTATE O SUPORTE TECNICO'
+002620           TO MSGFO.
+002630       EXEC CICS SEND MAP(WS-MAPA) MAPSET(WS-MAPSET)
+002640           FROM(MAPA01O) ERASE
+002650       END-EXEC.
+002660       EXEC CICS RETURN END-EXEC.
+002670   8900-EXIT.
+002680       EXIT.
