@@ -0,0 +1,38 @@
+***********************************************************************
+* EXEMMAPA - MAPSET DA TRANSACAO EMNT (MANUTENCAO ONLINE DO REGISTRO   *
+*            MESTRE VARIAVEL-NUMERICA / VARIAVEL-TEXTO, PROGRAMA       *
+*            EXEMMNT). UMA UNICA TELA: CONSULTA O NUMERO DO REGISTRO   *
+*            E, A SEGUIR, PERMITE ALTERAR OS DOIS CAMPOS.              *
+***********************************************************************
+EXEMMAPA DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=FREEKB
+*
+MAPA01   DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(01,30),LENGTH=25,ATTRB=(PROT,BRT),               X
+               INITIAL='MANUTENCAO EXEMPLO - EMNT'
+*
+         DFHMDF POS=(03,02),LENGTH=18,ATTRB=PROT,                     X
+               INITIAL='NUMERO REGISTRO..:'
+NUMF     DFHMDF POS=(03,21),LENGTH=7,ATTRB=(UNPROT,NUM,IC)
+*
+         DFHMDF POS=(05,02),LENGTH=18,ATTRB=PROT,                     X
+               INITIAL='VARIAVEL NUMERICA:'
+VNUF     DFHMDF POS=(05,21),LENGTH=5,ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(07,02),LENGTH=18,ATTRB=PROT,                     X
+               INITIAL='VARIAVEL TEXTO...:'
+VTXF     DFHMDF POS=(07,21),LENGTH=10,ATTRB=UNPROT
+*
+         DFHMDF POS=(22,02),LENGTH=8,ATTRB=PROT,                      X
+               INITIAL='MSG....:'
+MSGF     DFHMDF POS=(22,10),LENGTH=40,ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
